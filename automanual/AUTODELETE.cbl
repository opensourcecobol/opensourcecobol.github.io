@@ -2,6 +2,13 @@
        PROGRAM-ID.                 AUTODELETE.
        AUTHOR.                     M SHIMADA.
        DATE-WRITTEN.               2024-09-04.
+      *変更履歴
+      *2024-09-04 M SHIMADA    新規作成
+      *2026-08-08 M SHIMADA    "AUTODELETE copy"とAUTODELETE_2の機能を
+      *                        本体に統合し、MODEで切り替えられるように
+      *                        した。マーカーはNAVIMARKコピー本に統一。
+      *                        マニフェストによる一括実行、OLDFILE存在
+      *                        チェック、RETURN-CODE設定を追加。
       ******************************************************************
        ENVIRONMENT                 DIVISION.
       ******************************************************************
@@ -17,6 +24,14 @@
                                                        NEW-FILE-PATH
                                    ORGANIZATION   IS   LINE SEQUENTIAL
                                    FILE STATUS    IS   NEW-STS.
+           SELECT    MANIFESTFILE  ASSIGN         TO   DYNAMIC
+                                                       MANIFEST-PATH
+                                   ORGANIZATION   IS   LINE SEQUENTIAL
+                                   FILE STATUS    IS   MANI-STS.
+           SELECT    CHECKPOINTFILE ASSIGN        TO   DYNAMIC
+                                                       CHECKPOINT-PATH
+                                   ORGANIZATION   IS   LINE SEQUENTIAL
+                                   FILE STATUS    IS   CKPT-STS.
       ******************************************************************
        DATA                        DIVISION.
       ******************************************************************
@@ -27,17 +42,50 @@
        01  OLD-REC                 PIC X(50000).
        FD  NEWFILE.
        01  NEW-REC                 PIC X(50000).
+       FD  MANIFESTFILE.
+       01  MANI-LINE               PIC X(250).
+       FD  CHECKPOINTFILE.
+       01  CKPT-LINE               PIC X(250).
       *-------------------------------------*
        WORKING-STORAGE             SECTION.
       *-------------------------------------*
+      *ナビゲーション用マーカー（AUTOMANUALと共用）
+           COPY NAVIMARK.
        77  OLD-STS                 PIC X(02).
        77  NEW-STS                 PIC X(02).
+       77  MANI-STS                PIC X(02).
+       77  CKPT-STS                PIC X(02).
        77  OLD-FILE-PATH           PIC X(256).
        77  NEW-FILE-PATH           PIC X(256).
+       77  MANIFEST-PATH           PIC X(256).
+       77  CHECKPOINT-PATH         PIC X(256)
+                                   VALUE "autodelete.checkpoint".
        77  MD-NAME                 PIC X(250).
+      *起動引数の解析用
+       77  WRK-STRING              PIC X(250).
+       77  WRK-TOKEN                PIC X(250) OCCURS 3 TIMES.
+       77  WRK-TOKEN-COUNT          PIC 9(01).
+      *FULL   : start1/end1とstart2/end2の両方を取り除く（既定）
+      *LEGACY : start1/end1だけを取り除く（旧形式のページ用）
+      *LEGACY2: "AUTODELETE_2"が処理した世代のページ用。単一マーカー
+      *         (start/end、番号なし)を取り除き、そのマーカーの外側で
+      *         「ページトップへ」を含む行も取り除く（当時このリンクは
+      *         マーカーで囲まれていなかったため、行単位で判定する）
+       77  MD-MODE                 PIC X(08)   VALUE "FULL".
       *ファイルの終端を示すフラグ
-       77  WS-END-OF-FILE          PIC X VALUE 'N'.
-       77  WS-IN-NAVI-SECTION      PIC X VALUE 'N'.
+       77  WS-END-OF-FILE          PIC X       VALUE 'N'.
+       77  WS-IN-NAVI-SECTION      PIC X       VALUE 'N'.
+       77  WS-BACKTOTOP-CT          PIC 9(03)  COMP VALUE 0.
+       77  SW-BATCH-MODE           PIC X       VALUE 'N'.
+       77  SW-ABORT                PIC X       VALUE 'N'.
+       77  SW-PAGE-OK               PIC X       VALUE 'Y'.
+       77  SW-SKIPPING              PIC X       VALUE 'N'.
+       77  MANI-REC                 PIC X(250).
+       77  MANI-NAME                PIC X(250).
+       77  MANI-MODE                PIC X(08).
+       77  CKPT-REC                 PIC X(250).
+       77  WS-PAGES-OK               PIC 9(05)  VALUE 0.
+       77  WS-PAGES-FAIL             PIC 9(05)  VALUE 0.
       ******************************************************************
        PROCEDURE                   DIVISION.
       ******************************************************************
@@ -45,9 +93,122 @@
        MAIN-CONTROL                SECTION.
       *-------------------------------------*
        MAIN-000.
-      *実行コマンドの引数からファイル名を取得する
-           ACCEPT MD-NAME FROM COMMAND-LINE.
+           ACCEPT WRK-STRING FROM COMMAND-LINE.
+           PERFORM MAIN-010-PARSE-ARGS.
+           IF SW-BATCH-MODE = 'Y'
+               PERFORM MAIN-100-RUN-BATCH THRU MAIN-100-EXIT
+           ELSE
+               PERFORM MAIN-200-PROCESS-PAGE THRU MAIN-200-EXIT
+           END-IF.
+           GO TO MAIN-900.
+      *-------------------------------------*
+      *起動引数の解析
+      *-B マニフェストファイル: 一括実行モード（各行に"名前 [MODE]"を
+      *                        書ける。MODE省略時はFULL。現行形式と
+      *                        旧形式が混在するサイト全体の一括処理に
+      *                        対応するため、モードは行ごとに切替可能）
+      *MD-NAME [MODE]         : 単一ファイルモード（MODE省略時はFULL）
+      *-------------------------------------*
+       MAIN-010-PARSE-ARGS.
+           MOVE SPACE TO WRK-TOKEN(1) WRK-TOKEN(2) WRK-TOKEN(3).
+           MOVE 0 TO WRK-TOKEN-COUNT.
+           UNSTRING WRK-STRING DELIMITED BY SPACE
+                    INTO WRK-TOKEN(1) WRK-TOKEN(2) WRK-TOKEN(3)
+                    TALLYING IN WRK-TOKEN-COUNT.
+           IF WRK-TOKEN(1) = "-B"
+               MOVE 'Y' TO SW-BATCH-MODE
+               MOVE WRK-TOKEN(2) TO MANIFEST-PATH
+           ELSE
+               MOVE WRK-TOKEN(1) TO MD-NAME
+               IF WRK-TOKEN(2) NOT = SPACE
+                   MOVE WRK-TOKEN(2) TO MD-MODE
+               END-IF
+           END-IF.
+      *-------------------------------------*
+      *マニフェストによる一括実行（途中から再開できる）
+      *-------------------------------------*
+       MAIN-100-RUN-BATCH.
+           PERFORM MAIN-105-LOAD-CHECKPOINT.
+           OPEN INPUT MANIFESTFILE.
+           IF MANI-STS NOT = "00"
+               DISPLAY "AUTODELETE: manifest not found - "
+                       MANIFEST-PATH
+               MOVE 'Y' TO SW-ABORT
+               GO TO MAIN-100-EXIT
+           END-IF.
+           PERFORM UNTIL MANI-STS NOT = ZERO OR SW-ABORT = 'Y'
+               READ MANIFESTFILE NEXT
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE MANI-LINE TO MANI-REC
+                    IF MANI-REC = SPACE OR MANI-REC(1:1) = "*"
+                       CONTINUE
+                    ELSE
+                       IF SW-SKIPPING = 'Y'
+                          IF MANI-REC = CKPT-REC
+                             MOVE 'N' TO SW-SKIPPING
+                          END-IF
+                       ELSE
+                          MOVE SPACE TO MANI-NAME MANI-MODE
+                          UNSTRING MANI-REC DELIMITED BY SPACE
+                                   INTO MANI-NAME MANI-MODE
+                          MOVE MANI-NAME TO MD-NAME
+                          IF MANI-MODE = SPACE
+                             MOVE "FULL" TO MD-MODE
+                          ELSE
+                             MOVE MANI-MODE TO MD-MODE
+                          END-IF
+                          PERFORM MAIN-200-PROCESS-PAGE
+                                  THRU MAIN-200-EXIT
+                          IF SW-ABORT NOT = 'Y'
+                             MOVE MANI-REC TO CKPT-REC
+                             PERFORM MAIN-110-SAVE-CHECKPOINT
+                          END-IF
+                       END-IF
+                    END-IF
+           END-PERFORM.
+           CLOSE MANIFESTFILE.
+           IF SW-ABORT NOT = 'Y'
+               PERFORM MAIN-115-CLEAR-CHECKPOINT
+           END-IF.
+       MAIN-100-EXIT.
+           CONTINUE.
+      *-------------------------------------*
+       MAIN-105-LOAD-CHECKPOINT.
+           MOVE SPACE TO CKPT-REC.
+           OPEN INPUT CHECKPOINTFILE.
+           IF CKPT-STS = "00"
+               READ CHECKPOINTFILE NEXT
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE CKPT-LINE TO CKPT-REC
+               END-READ
+               CLOSE CHECKPOINTFILE
+               IF CKPT-REC NOT = SPACE
+                   DISPLAY "AUTODELETE: resuming after " CKPT-REC
+                   MOVE 'Y' TO SW-SKIPPING
+               END-IF
+           END-IF.
+      *-------------------------------------*
+       MAIN-110-SAVE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINTFILE.
+           MOVE CKPT-REC TO CKPT-LINE.
+           WRITE CKPT-LINE.
+           CLOSE CHECKPOINTFILE.
+      *-------------------------------------*
+       MAIN-115-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINTFILE.
+           MOVE SPACE TO CKPT-LINE.
+           WRITE CKPT-LINE.
+           CLOSE CHECKPOINTFILE.
+      *-------------------------------------*
+      *1ページ分の処理
       *変換前後のファイルをフォルダ分けするためディレクトリを追加する
+      *-------------------------------------*
+       MAIN-200-PROCESS-PAGE.
+           MOVE 'Y' TO SW-PAGE-OK.
            MOVE SPACE TO OLD-FILE-PATH.
            STRING   "old_delete/"      DELIMITED BY SIZE
                     MD-NAME            DELIMITED BY SPACE
@@ -57,38 +218,121 @@
                     MD-NAME            DELIMITED BY SPACE
                     INTO   NEW-FILE-PATH.
 
-           IF OLD-FILE-PATH = SPACE GO TO MAIN-900.
+           IF OLD-FILE-PATH = SPACE
+               DISPLAY "AUTODELETE: bad page name - " MD-NAME
+               MOVE 'N' TO SW-PAGE-OK
+               MOVE 'Y' TO SW-ABORT
+               ADD 1 TO WS-PAGES-FAIL
+               GO TO MAIN-200-EXIT
+           END-IF.
 
-           OPEN  INPUT OLDFILE
-                 OUTPUT NEWFILE.
-       MAIN-100.
-           PERFORM UNTIL WS-END-OF-FILE = 'Y'
-      *1行ずつ読み込む
-               READ OLDFILE INTO OLD-REC
-      *終わったら、ファイルの終端を示すフラグを'Y'にする
-                   AT END
-                       MOVE 'Y' TO WS-END-OF-FILE
-                   NOT AT END
-      *<!--navi start1and2-->から<!--navi end1and2-->の記述を削除する
-                       IF OLD-REC = "<!--navi start1-->"
-                          OR "<!--navi start2-->"
-                          MOVE 'Y' TO WS-IN-NAVI-SECTION
-                          EXIT PERFORM CYCLE
-                       END-IF
-                       IF OLD-REC = "<!--navi end1-->"
-                          OR "<!--navi end2-->"
-                          MOVE 'N' TO WS-IN-NAVI-SECTION
-                          EXIT PERFORM CYCLE
-                       END-IF
-      *書き込み
-                       IF WS-IN-NAVI-SECTION = 'N'
-                           WRITE NEW-REC FROM OLD-REC
-                       END-IF
-               END-READ
-           END-PERFORM. 
+           OPEN  INPUT OLDFILE.
+           IF OLD-STS NOT = "00"
+               DISPLAY "AUTODELETE: OLDFILE not found - "
+                       OLD-FILE-PATH
+               MOVE 'N' TO SW-PAGE-OK
+               MOVE 'Y' TO SW-ABORT
+               ADD 1 TO WS-PAGES-FAIL
+               GO TO MAIN-200-EXIT
+           END-IF.
+
+           OPEN  OUTPUT NEWFILE.
+           IF NEW-STS NOT = "00"
+               DISPLAY "AUTODELETE: cannot open NEWFILE - "
+                       NEW-FILE-PATH
+               CLOSE OLDFILE
+               MOVE 'N' TO SW-PAGE-OK
+               MOVE 'Y' TO SW-ABORT
+               ADD 1 TO WS-PAGES-FAIL
+               GO TO MAIN-200-EXIT
+           END-IF.
+
+           MOVE 'N' TO WS-END-OF-FILE WS-IN-NAVI-SECTION.
+           PERFORM MAIN-300-STRIP-NAVI-LINES UNTIL WS-END-OF-FILE = 'Y'.
 
            CLOSE NEWFILE.
            CLOSE OLDFILE.
-
+           IF SW-PAGE-OK = 'Y'
+               ADD 1 TO WS-PAGES-OK
+           END-IF.
+       MAIN-200-EXIT.
+           CONTINUE.
+      *-------------------------------------*
+      *<!--navi start1-->から<!--navi end1-->、MODEがFULLの場合は
+      *<!--navi start2-->から<!--navi end2-->もマーカーで判定して
+      *取り除く（本文中に同じ文言があっても誤爆しない）
+      *MODEがLEGACY2の場合はMAIN-305へ委譲する
+      *-------------------------------------*
+       MAIN-300-STRIP-NAVI-LINES.
+           READ OLDFILE INTO OLD-REC
+               AT END
+                   MOVE 'Y' TO WS-END-OF-FILE
+               NOT AT END
+                   IF MD-MODE = "LEGACY2"
+                       PERFORM MAIN-305-STRIP-LEGACY2-LINE
+                   ELSE
+                      IF OLD-REC = NAVI-START-1
+                         OR (MD-MODE = "FULL"
+                             AND OLD-REC = NAVI-START-2)
+                          MOVE 'Y' TO WS-IN-NAVI-SECTION
+                      ELSE
+                          IF OLD-REC = NAVI-END-1
+                             OR (MD-MODE = "FULL"
+                                 AND OLD-REC = NAVI-END-2)
+                              MOVE 'N' TO WS-IN-NAVI-SECTION
+                          ELSE
+                              IF WS-IN-NAVI-SECTION = 'N'
+                                  WRITE NEW-REC FROM OLD-REC
+                                  PERFORM MAIN-310-CHECK-WRITE-STS
+                              END-IF
+                          END-IF
+                      END-IF
+                   END-IF
+           END-READ.
+      *-------------------------------------*
+      *旧"AUTODELETE_2"互換: 単一マーカー(start/end)を取り除き、
+      *マーカーの外側にある「ページトップへ」の行も取り除く
+      *-------------------------------------*
+       MAIN-305-STRIP-LEGACY2-LINE.
+           IF OLD-REC = NAVI-START-OLD
+               MOVE 'Y' TO WS-IN-NAVI-SECTION
+           ELSE
+               IF OLD-REC = NAVI-END-OLD
+                   MOVE 'N' TO WS-IN-NAVI-SECTION
+               ELSE
+                   IF WS-IN-NAVI-SECTION = 'N'
+                       MOVE 0 TO WS-BACKTOTOP-CT
+                       INSPECT OLD-REC TALLYING WS-BACKTOTOP-CT
+                               FOR ALL
+                       X"E3839AE383BCE382B8E38388E38383E38397E381B8"
+                       IF WS-BACKTOTOP-CT = 0
+                           WRITE NEW-REC FROM OLD-REC
+                           PERFORM MAIN-310-CHECK-WRITE-STS
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+      *-------------------------------------*
+      *NEWFILEへのWRITE失敗を検知する（1ページにつき1回だけ数える）
+      *-------------------------------------*
+       MAIN-310-CHECK-WRITE-STS.
+           IF NEW-STS NOT = "00"
+               IF SW-PAGE-OK = 'Y'
+                   DISPLAY "AUTODELETE: write failed - "
+                           NEW-FILE-PATH
+                   MOVE 'N' TO SW-PAGE-OK
+                   MOVE 'Y' TO SW-ABORT
+                   ADD 1 TO WS-PAGES-FAIL
+               END-IF
+           END-IF.
+      *-------------------------------------*
+      *I/O失敗時は呼び出し元シェルが検知できるようRETURN-CODEを
+      *意味のある値にする（0:正常 8:処理中断）
+      *-------------------------------------*
        MAIN-900.
+           IF SW-ABORT = 'Y'
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
            STOP RUN.
