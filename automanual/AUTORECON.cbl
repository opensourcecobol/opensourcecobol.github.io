@@ -0,0 +1,215 @@
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 AUTORECON.
+       AUTHOR.                     M SHIMADA.
+       DATE-WRITTEN.               2026-08-08.
+      *変更履歴
+      *2026-08-08 M SHIMADA    新規作成。AUTOMANUALでナビゲーションを
+      *                        挿入し、AUTODELETEで取り除いた結果が
+      *                        元のold/と一致するかを突き合わせる。
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+      ******************************************************************
+      *-------------------------------------*
+       INPUT-OUTPUT                SECTION.
+      *-------------------------------------*
+       FILE-CONTROL.
+           SELECT    ORIGFILE      ASSIGN         TO   DYNAMIC
+                                                       ORIG-FILE-PATH
+                                   ORGANIZATION   IS   LINE SEQUENTIAL
+                                   FILE STATUS    IS   ORIG-STS.
+           SELECT    ROUNDFILE     ASSIGN         TO   DYNAMIC
+                                                       ROUND-FILE-PATH
+                                   ORGANIZATION   IS   LINE SEQUENTIAL
+                                   FILE STATUS    IS   ROUND-STS.
+           SELECT    MANIFESTFILE  ASSIGN         TO   DYNAMIC
+                                                       MANIFEST-PATH
+                                   ORGANIZATION   IS   LINE SEQUENTIAL
+                                   FILE STATUS    IS   MANI-STS.
+           SELECT    REPORTFILE    ASSIGN         TO   DYNAMIC
+                                                       REPORT-PATH
+                                   ORGANIZATION   IS   LINE SEQUENTIAL
+                                   FILE STATUS    IS   RPT-STS.
+      ******************************************************************
+       DATA                        DIVISION.
+      ******************************************************************
+      *-------------------------------------*
+       FILE                        SECTION.
+      *-------------------------------------*
+       FD  ORIGFILE.
+       01  ORIG-REC                PIC X(50000).
+       FD  ROUNDFILE.
+       01  ROUND-REC               PIC X(50000).
+       FD  MANIFESTFILE.
+       01  MANI-LINE                PIC X(250).
+       FD  REPORTFILE.
+       01  RPT-LINE                 PIC X(300).
+      *-------------------------------------*
+       WORKING-STORAGE             SECTION.
+      *-------------------------------------*
+       01  ORIG-STS                 PIC X(02).
+       01  ROUND-STS                PIC X(02).
+       01  MANI-STS                 PIC X(02).
+       01  RPT-STS                  PIC X(02).
+       01  ORIG-FILE-PATH           PIC X(256).
+       01  ROUND-FILE-PATH          PIC X(256).
+       01  MANIFEST-PATH            PIC X(256)  VALUE "manifest.lst".
+       01  REPORT-PATH              PIC X(256)
+                                    VALUE "recon_report.log".
+       01  MD-NAME                  PIC X(250).
+       01  MANI-REC                 PIC X(250).
+       01  WRK-STRING                PIC X(250).
+       01  RPT-TEXT                  PIC X(300).
+       01  WS-LINE-NO                PIC 9(07) VALUE 0.
+       01  WS-MISMATCH-LINE           PIC 9(07) VALUE 0.
+       01  SW-MISMATCH               PIC X      VALUE 'N'.
+       01  SW-ORIG-EOF               PIC X      VALUE 'N'.
+       01  SW-ROUND-EOF              PIC X      VALUE 'N'.
+       01  WS-PAGES-MATCH             PIC 9(05) VALUE 0.
+       01  WS-PAGES-MISMATCH          PIC 9(05) VALUE 0.
+       01  WS-PAGES-MISSING           PIC 9(05) VALUE 0.
+      ******************************************************************
+       PROCEDURE                   DIVISION.
+      ******************************************************************
+      *-------------------------------------*
+       MAIN-CONTROL                SECTION.
+      *-------------------------------------*
+       MAIN-000.
+           ACCEPT WRK-STRING FROM COMMAND-LINE.
+           IF WRK-STRING NOT = SPACE
+               MOVE WRK-STRING TO MANIFEST-PATH
+           END-IF.
+           OPEN OUTPUT REPORTFILE.
+           MOVE "AUTORECON round-trip reconciliation report"
+                TO RPT-LINE
+           WRITE RPT-LINE.
+           OPEN INPUT MANIFESTFILE.
+           IF MANI-STS NOT = "00"
+               DISPLAY "AUTORECON: manifest not found - "
+                       MANIFEST-PATH
+               MOVE 8 TO RETURN-CODE
+               GO TO MAIN-900
+           END-IF.
+           PERFORM UNTIL MANI-STS NOT = ZERO
+               READ MANIFESTFILE NEXT
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE MANI-LINE TO MANI-REC
+                    IF MANI-REC NOT = SPACE
+                       AND MANI-REC(1:1) NOT = "*"
+                       MOVE MANI-REC TO MD-NAME
+                       PERFORM MAIN-100-COMPARE-ONE-PAGE
+                               THRU MAIN-100-EXIT
+                    END-IF
+           END-PERFORM.
+           CLOSE MANIFESTFILE.
+           PERFORM MAIN-800-WRITE-FOOTER.
+           GO TO MAIN-900.
+      *-------------------------------------*
+      *old/<name> と new_delete/<name> を1行ずつ突き合わせる
+      *-------------------------------------*
+       MAIN-100-COMPARE-ONE-PAGE.
+           MOVE SPACE TO ORIG-FILE-PATH.
+           STRING "old/"        DELIMITED BY SIZE
+                  MD-NAME        DELIMITED BY SPACE
+                  INTO ORIG-FILE-PATH.
+           MOVE SPACE TO ROUND-FILE-PATH.
+           STRING "new_delete/"  DELIMITED BY SIZE
+                  MD-NAME        DELIMITED BY SPACE
+                  INTO ROUND-FILE-PATH.
+
+           OPEN INPUT ORIGFILE.
+           OPEN INPUT ROUNDFILE.
+           IF ORIG-STS NOT = "00" OR ROUND-STS NOT = "00"
+               DISPLAY "AUTORECON: cannot compare " MD-NAME
+               MOVE SPACE TO RPT-TEXT
+               STRING MD-NAME DELIMITED BY SPACE
+                      " : MISSING (could not open both files)"
+                                  DELIMITED BY SIZE
+                      INTO RPT-TEXT
+               MOVE RPT-TEXT TO RPT-LINE
+               WRITE RPT-LINE
+               ADD 1 TO WS-PAGES-MISSING
+               IF ORIG-STS = "00"
+                   CLOSE ORIGFILE
+               END-IF
+               IF ROUND-STS = "00"
+                   CLOSE ROUNDFILE
+               END-IF
+               GO TO MAIN-100-EXIT
+           END-IF.
+
+           MOVE 0 TO WS-LINE-NO WS-MISMATCH-LINE.
+           MOVE 'N' TO SW-MISMATCH SW-ORIG-EOF SW-ROUND-EOF.
+           PERFORM MAIN-110-COMPARE-LINES
+               UNTIL (SW-ORIG-EOF = 'Y' AND SW-ROUND-EOF = 'Y')
+                     OR SW-MISMATCH = 'Y'.
+           CLOSE ORIGFILE.
+           CLOSE ROUNDFILE.
+
+           MOVE SPACE TO RPT-TEXT.
+           IF SW-MISMATCH = 'Y'
+               STRING MD-NAME          DELIMITED BY SPACE
+                      " : MISMATCH at line "
+                                       DELIMITED BY SIZE
+                      WS-MISMATCH-LINE DELIMITED BY SIZE
+                      INTO RPT-TEXT
+               ADD 1 TO WS-PAGES-MISMATCH
+           ELSE
+               STRING MD-NAME DELIMITED BY SPACE
+                      " : MATCH"      DELIMITED BY SIZE
+                      INTO RPT-TEXT
+               ADD 1 TO WS-PAGES-MATCH
+           END-IF.
+           MOVE RPT-TEXT TO RPT-LINE.
+           WRITE RPT-LINE.
+       MAIN-100-EXIT.
+           CONTINUE.
+      *-------------------------------------*
+      *両ファイルを1行ずつ読み、内容と終端位置が一致するか確認する
+      *-------------------------------------*
+       MAIN-110-COMPARE-LINES.
+           ADD 1 TO WS-LINE-NO.
+           MOVE SPACE TO ORIG-REC.
+           IF SW-ORIG-EOF = 'N'
+               READ ORIGFILE NEXT
+                 AT END
+                    MOVE 'Y' TO SW-ORIG-EOF
+               END-READ
+           END-IF.
+           MOVE SPACE TO ROUND-REC.
+           IF SW-ROUND-EOF = 'N'
+               READ ROUNDFILE NEXT
+                 AT END
+                    MOVE 'Y' TO SW-ROUND-EOF
+               END-READ
+           END-IF.
+           IF SW-ORIG-EOF NOT = SW-ROUND-EOF
+               MOVE 'Y' TO SW-MISMATCH
+               MOVE WS-LINE-NO TO WS-MISMATCH-LINE
+           ELSE
+               IF ORIG-REC NOT = ROUND-REC
+                   MOVE 'Y' TO SW-MISMATCH
+                   MOVE WS-LINE-NO TO WS-MISMATCH-LINE
+               END-IF
+           END-IF.
+      *-------------------------------------*
+       MAIN-800-WRITE-FOOTER.
+           MOVE SPACE TO RPT-TEXT.
+           STRING "match="           DELIMITED BY SIZE
+                  WS-PAGES-MATCH     DELIMITED BY SIZE
+                  " mismatch="       DELIMITED BY SIZE
+                  WS-PAGES-MISMATCH  DELIMITED BY SIZE
+                  " missing="        DELIMITED BY SIZE
+                  WS-PAGES-MISSING   DELIMITED BY SIZE
+                  INTO RPT-TEXT.
+           MOVE RPT-TEXT TO RPT-LINE.
+           WRITE RPT-LINE.
+           CLOSE REPORTFILE.
+           IF WS-PAGES-MISMATCH > 0 OR WS-PAGES-MISSING > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+       MAIN-900.
+           STOP RUN.
