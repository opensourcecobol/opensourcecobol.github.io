@@ -0,0 +1,14 @@
+      *-------------------------------------*
+      *NAVIMARK
+      *AUTOMANUALが埋め込み、AUTODELETEが取り除く
+      *ナビゲーション用HTMLコメントマーカーの定義
+      *両プログラムでCOPYし、マーカー文字列を一箇所に集約する
+      *-------------------------------------*
+       78  NAVI-START-1             VALUE "<!--navi start1-->".
+       78  NAVI-END-1               VALUE "<!--navi end1-->".
+       78  NAVI-START-2             VALUE "<!--navi start2-->".
+       78  NAVI-END-2               VALUE "<!--navi end2-->".
+      *旧世代ページ（AUTODELETE_2系）が使っていた単一マーカー
+      *LEGACY2モードでのみ参照する
+       78  NAVI-START-OLD           VALUE "<!--navi start-->".
+       78  NAVI-END-OLD             VALUE "<!--navi end-->".
