@@ -2,6 +2,12 @@
        PROGRAM-ID.                 AUTOMANUAL.
        AUTHOR.                     M YOKOGAWA.
        DATE-WRITTEN.               2024-09-04.
+      *変更履歴
+      *2024-09-04 M YOKOGAWA   新規作成
+      *2026-08-08 M YOKOGAWA   TOC.mdから前へ/次へを自動導出する処理、
+      *                        マニフェストによる一括実行、既存ファイル
+      *                        チェック、実行結果サマリ、見出しからの
+      *                        ページタイトル取得などを追加
       ******************************************************************
        ENVIRONMENT                 DIVISION.
       ******************************************************************
@@ -17,6 +23,46 @@
                                                        NEW-FILE-PATH
                                    ORGANIZATION   IS   LINE SEQUENTIAL
                                    FILE STATUS    IS   NEW-STS.
+           SELECT    BACKUPFILE    ASSIGN         TO   DYNAMIC
+                                                       BACKUP-FILE-PATH
+                                   ORGANIZATION   IS   LINE SEQUENTIAL
+                                   FILE STATUS    IS   BAK-STS.
+           SELECT    PREVIEWFILE   ASSIGN         TO   DYNAMIC
+                                                       PREVIEW-FILE-PATH
+                                   ORGANIZATION   IS   LINE SEQUENTIAL
+                                   FILE STATUS    IS   PREV-STS.
+           SELECT    CONFIGFILE    ASSIGN         TO   DYNAMIC
+                                                       CONFIG-PATH
+                                   ORGANIZATION   IS   LINE SEQUENTIAL
+                                   FILE STATUS    IS   CFG-STS.
+           SELECT    EXCLFILE      ASSIGN         TO   DYNAMIC
+                                                       EXCLUDE-PATH
+                                   ORGANIZATION   IS   LINE SEQUENTIAL
+                                   FILE STATUS    IS   EXCL-STS.
+           SELECT    PUBFILE       ASSIGN         TO   DYNAMIC
+                                                       PUBLISHED-PATH
+                                   ORGANIZATION   IS   LINE SEQUENTIAL
+                                   FILE STATUS    IS   PUB-STS.
+           SELECT    SEEALSOFILE   ASSIGN         TO   DYNAMIC
+                                                       SEEALSO-PATH
+                                   ORGANIZATION   IS   LINE SEQUENTIAL
+                                   FILE STATUS    IS   SEE-STS.
+           SELECT    TOCFILE       ASSIGN         TO   DYNAMIC
+                                                       TOC-PATH
+                                   ORGANIZATION   IS   LINE SEQUENTIAL
+                                   FILE STATUS    IS   TOC-STS.
+           SELECT    MANIFESTFILE  ASSIGN         TO   DYNAMIC
+                                                       MANIFEST-PATH
+                                   ORGANIZATION   IS   LINE SEQUENTIAL
+                                   FILE STATUS    IS   MANI-STS.
+           SELECT    CHECKPOINTFILE ASSIGN        TO   DYNAMIC
+                                                       CHECKPOINT-PATH
+                                   ORGANIZATION   IS   LINE SEQUENTIAL
+                                   FILE STATUS    IS   CKPT-STS.
+           SELECT    SUMMARYFILE   ASSIGN         TO   DYNAMIC
+                                                       SUMMARY-PATH
+                                   ORGANIZATION   IS   LINE SEQUENTIAL
+                                   FILE STATUS    IS   SUM-STS.
       ******************************************************************
        DATA                        DIVISION.
       ******************************************************************
@@ -27,18 +73,158 @@
        01  OLD-REC                 PIC X(50000).
        FD  NEWFILE.
        01  NEW-REC                 PIC X(50000).
+       FD  BACKUPFILE.
+       01  BACKUP-REC              PIC X(50000).
+       FD  PREVIEWFILE.
+       01  PREVIEW-REC             PIC X(50000).
+       FD  CONFIGFILE.
+       01  CONFIG-LINE             PIC X(300).
+       FD  EXCLFILE.
+       01  EXCL-LINE               PIC X(250).
+       FD  PUBFILE.
+       01  PUB-LINE                PIC X(250).
+       FD  SEEALSOFILE.
+       01  SEEALSO-LINE            PIC X(250).
+       FD  TOCFILE.
+       01  TOC-LINE                PIC X(300).
+       FD  MANIFESTFILE.
+       01  MANI-LINE               PIC X(250).
+       FD  CHECKPOINTFILE.
+       01  CKPT-LINE               PIC X(250).
+       FD  SUMMARYFILE.
+       01  SUM-LINE                PIC X(300).
       *-------------------------------------*
        WORKING-STORAGE             SECTION.
       *-------------------------------------*
+      *ナビゲーション用マーカー（AUTODELETEと共用）
+           COPY NAVIMARK.
+      *ファイル状態
        01  OLD-STS                 PIC X(02).
        01  NEW-STS                 PIC X(02).
+       01  BAK-STS                 PIC X(02).
+       01  PREV-STS                PIC X(02).
+       01  CFG-STS                 PIC X(02).
+       01  EXCL-STS                PIC X(02).
+       01  PUB-STS                 PIC X(02).
+       01  SEE-STS                 PIC X(02).
+       01  TOC-STS                 PIC X(02).
+       01  MANI-STS                PIC X(02).
+       01  CKPT-STS                PIC X(02).
+       01  SUM-STS                 PIC X(02).
+      *パス類
        01  OLD-FILE-PATH           PIC X(256).
        01  NEW-FILE-PATH           PIC X(256).
-       01  WRK-STRING              PIC X(250).
-       01  MD-CURRENT              PIC X(250).
-       01  MD-PREVIOUS             PIC X(250).
-       01  MD-NEXT                 PIC X(250).
-       01  END-FLG                 PIC 9(01).
+       01  BACKUP-FILE-PATH        PIC X(256).
+       01  PREVIEW-FILE-PATH       PIC X(256).
+       01  SEEALSO-PATH            PIC X(256).
+       01  MANIFEST-PATH           PIC X(256).
+       01  CONFIG-PATH             PIC X(256)  VALUE "automanual.cfg".
+       01  EXCLUDE-PATH            PIC X(256)  VALUE "exclude.lst".
+       01  PUBLISHED-PATH          PIC X(256)  VALUE "published.lst".
+       01  TOC-PATH                PIC X(256)  VALUE "TOC.md".
+       01  CHECKPOINT-PATH         PIC X(256)
+                                   VALUE "automanual.checkpoint".
+       01  SUMMARY-PATH            PIC X(256)
+                                   VALUE "automanual_summary.log".
+      *コマンドライン引数
+       01  WRK-STRING               PIC X(250).
+       01  WRK-TOKEN                PIC X(250) OCCURS 5 TIMES.
+       01  WRK-TOKEN-COUNT          PIC 9(01).
+       01  WRK-IDX                  PIC 9(02).
+       01  WRK-SLOT                 PIC 9(01).
+      *処理対象ページ
+       01  MD-CURRENT               PIC X(250).
+       01  MD-PREVIOUS              PIC X(250).
+       01  MD-NEXT                  PIC X(250).
+       01  MD-PREVIOUS-OVR          PIC X(250).
+       01  MD-NEXT-OVR              PIC X(250).
+       01  END-FLG                  PIC 9(01).
+      *スイッチ類
+       01  SW-BATCH-MODE            PIC X       VALUE 'N'.
+       01  SW-DRY-RUN               PIC X       VALUE 'N'.
+       01  SW-PAGE-OK               PIC X       VALUE 'Y'.
+       01  SW-EXCLUDED              PIC X       VALUE 'N'.
+       01  SW-ABORT                 PIC X       VALUE 'N'.
+       01  SW-SKIPPING              PIC X       VALUE 'N'.
+       01  SW-TOC-LOADED            PIC X       VALUE 'N'.
+       01  SW-PUB-LOADED            PIC X       VALUE 'N'.
+       01  SW-TITLE-FOUND           PIC X       VALUE 'N'.
+       01  SW-TOC-UNVERIFIED        PIC X       VALUE 'N'.
+       01  SW-SEEALSO-OVERFLOW      PIC X       VALUE 'N'.
+      *言語設定（JA/EN）
+       01  NAV-LANG                 PIC X(02)   VALUE "JA".
+      *TOCのベースURL（ステージング環境を指すよう上書き可能）
+      *既定値はMAIN-000で設定する（行が72桁を超えるため）
+       01  TOC-BASE-URL             PIC X(250).
+      *TOC-BASE-URLの末尾（"/"以降）だけを取り出したもの
+      *published.lstとの突き合わせに使う（017）
+       01  TOC-LINK-NAME             PIC X(250)  VALUE SPACE.
+       01  WS-URL-IDX                PIC 9(03)  COMP VALUE 0.
+       01  WS-URL-SLASH-POS          PIC 9(03)  COMP VALUE 0.
+      *設定ファイル読込用
+       01  CFG-REC                  PIC X(300).
+       01  CFG-KEY                  PIC X(50).
+       01  CFG-VALUE                PIC X(250).
+      *除外リスト（ナビゲーションを付与しないページ）
+       01  EXCL-TABLE.
+           05  EXCL-ENTRY           PIC X(250) OCCURS 50 TIMES
+                                     INDEXED BY EXCL-IDX.
+       01  EXCL-COUNT                PIC 9(03) COMP VALUE 0.
+       01  EXCL-REC                  PIC X(250).
+      *公開済みHTML一覧（TOCリンク検証用）
+       01  PUB-TABLE.
+           05  PUB-ENTRY            PIC X(250) OCCURS 300 TIMES
+                                     INDEXED BY PUB-IDX.
+       01  PUB-COUNT                 PIC 9(04) COMP VALUE 0.
+       01  PUB-REC                   PIC X(250).
+      *関連リンク（See also）
+       01  SEEALSO-TABLE.
+           05  SEEALSO-ENTRY        PIC X(250) OCCURS 20 TIMES
+                                     INDEXED BY SEE-IDX.
+       01  SEEALSO-COUNT             PIC 9(02) COMP VALUE 0.
+       01  WS-SEEALSO-REC            PIC X(250).
+       01  WS-SEEALSO-LINE           PIC X(2000).
+       01  WS-PTR                    PIC 9(04).
+      *TOC.mdを読み込んだ目次テーブル
+       01  TOC-TABLE.
+           05  TOC-ENTRY            OCCURS 300 TIMES
+                                     INDEXED BY TOC-IDX.
+               10  TOC-FILENAME     PIC X(250).
+               10  TOC-TITLE        PIC X(100).
+               10  TOC-CHAPTER      PIC X(80).
+               10  TOC-SECTION      PIC X(80).
+       01  TOC-COUNT                 PIC 9(04) COMP VALUE 0.
+       01  TOC-CUR-CHAPTER           PIC X(80).
+       01  TOC-CUR-SECTION           PIC X(80).
+       01  TOC-MATCH-IDX             PIC 9(04) COMP VALUE 0.
+       01  TOC-REC                   PIC X(300).
+       01  TOC-PART1                 PIC X(300).
+       01  TOC-PART2                 PIC X(300).
+       01  TOC-FOUND-NAME             PIC X(250).
+      *トリム（末尾スペース除去長計算）共通作業領域
+       01  WS-TRIM-IN                 PIC X(250).
+       01  WS-TRIM-LEN                PIC 9(03) COMP.
+       01  WS-CHAP-LEN                PIC 9(03) COMP.
+       01  WS-SECT-LEN                PIC 9(03) COMP.
+       01  WS-TITL-LEN                PIC 9(03) COMP.
+       01  WS-PAGE-TITLE-LEN          PIC 9(03) COMP.
+      *ページタイトル（OLDFILE先頭の見出しから取得）
+       01  WS-PAGE-TITLE               PIC X(250)  VALUE SPACE.
+      *出力行バッファと出力先振り分け
+       01  WS-OUT-LINE                 PIC X(50000).
+       01  WS-EMIT-KIND                 PIC X(04)  VALUE "BODY".
+      *集計・サマリ用
+       01  WS-LINES-WRITTEN             PIC 9(07) VALUE 0.
+       01  WS-PREVIEW-LINES             PIC 9(07) VALUE 0.
+       01  WS-PAGES-OK                   PIC 9(05) VALUE 0.
+       01  WS-PAGES-FAIL                 PIC 9(05) VALUE 0.
+       01  WS-WARNINGS                   PIC 9(05) VALUE 0.
+       01  WS-LINKS-INSERTED             PIC 9(05) VALUE 0.
+       01  WS-SUM-TEXT                   PIC X(300).
+       01  WS-PAGE-STATUS                 PIC X(20)  VALUE SPACE.
+      *マニフェスト／チェックポイント
+       01  MANI-REC                       PIC X(250).
+       01  CKPT-REC                       PIC X(250).
       ******************************************************************
        PROCEDURE                   DIVISION.
       ******************************************************************
@@ -46,20 +232,329 @@
        MAIN-CONTROL                SECTION.
       *-------------------------------------*
        MAIN-000.
-      *実行コマンドの引数を受け取る
-      *3分割してそれぞれのファイル名を取得する
+           MOVE SPACE TO TOC-BASE-URL.
+           STRING "https://opensourcecobol.github.io/markdown/"
+                  "TOC.html"
+                  DELIMITED BY SIZE INTO TOC-BASE-URL.
+           OPEN OUTPUT SUMMARYFILE.
+           MOVE "AUTOMANUAL run summary" TO SUM-LINE
+           WRITE SUM-LINE.
+           PERFORM MAIN-005-LOAD-CONFIG.
+           PERFORM MAIN-006-DERIVE-TOC-LINK-NAME.
+           PERFORM MAIN-010-LOAD-EXCLUDE.
+           PERFORM MAIN-015-LOAD-PUBLISHED.
+           PERFORM MAIN-020-LOAD-TOC.
            ACCEPT WRK-STRING FROM COMMAND-LINE.
+           PERFORM MAIN-030-PARSE-ARGS.
+           IF SW-BATCH-MODE = 'Y'
+               PERFORM MAIN-100-RUN-BATCH THRU MAIN-100-EXIT
+           ELSE
+               MOVE MD-CURRENT TO TOC-FOUND-NAME
+               PERFORM MAIN-200-PROCESS-PAGE
+           END-IF.
+           PERFORM MAIN-800-WRITE-FOOTER.
+           GO TO MAIN-900.
+      *-------------------------------------*
+      *設定ファイル（TOCベースURL／言語）の読込
+      *-------------------------------------*
+       MAIN-005-LOAD-CONFIG.
+           OPEN INPUT CONFIGFILE.
+           IF CFG-STS = "00"
+               PERFORM UNTIL CFG-STS NOT = ZERO
+                   READ CONFIGFILE NEXT
+                     AT END
+                        CONTINUE
+                     NOT AT END
+                        MOVE CONFIG-LINE TO CFG-REC
+                        IF CFG-REC NOT = SPACE
+                           AND CFG-REC(1:1) NOT = "*"
+                           UNSTRING CFG-REC DELIMITED BY "="
+                                    INTO CFG-KEY CFG-VALUE
+                           IF CFG-KEY = "TOC-BASE-URL"
+                              MOVE CFG-VALUE TO TOC-BASE-URL
+                           END-IF
+                           IF CFG-KEY = "LANG"
+                              MOVE CFG-VALUE(1:2) TO NAV-LANG
+                           END-IF
+                        END-IF
+               END-PERFORM
+               CLOSE CONFIGFILE
+           END-IF.
+      *-------------------------------------*
+      *TOC-BASE-URLの末尾のファイル名部分を取り出す
+      *（published.lstにはURLではなくファイル名で載るため）
+      *-------------------------------------*
+       MAIN-006-DERIVE-TOC-LINK-NAME.
+           MOVE TOC-BASE-URL TO WS-TRIM-IN.
+           PERFORM MAIN-410-CALC-TRIM-LEN.
+           MOVE 0 TO WS-URL-SLASH-POS.
+           PERFORM VARYING WS-URL-IDX FROM 1 BY 1
+                     UNTIL WS-URL-IDX > WS-TRIM-LEN
+               IF TOC-BASE-URL(WS-URL-IDX:1) = "/"
+                   MOVE WS-URL-IDX TO WS-URL-SLASH-POS
+               END-IF
+           END-PERFORM.
+           MOVE SPACE TO TOC-LINK-NAME.
+           IF WS-URL-SLASH-POS > 0 AND WS-URL-SLASH-POS < WS-TRIM-LEN
+               MOVE TOC-BASE-URL(WS-URL-SLASH-POS + 1 :
+                                 WS-TRIM-LEN - WS-URL-SLASH-POS)
+                    TO TOC-LINK-NAME
+           ELSE
+               MOVE TOC-BASE-URL(1:WS-TRIM-LEN) TO TOC-LINK-NAME
+           END-IF.
+      *-------------------------------------*
+      *除外リストの読込（TOC.mdなど、ナビを付けないページ）
+      *-------------------------------------*
+       MAIN-010-LOAD-EXCLUDE.
+           MOVE "TOC.md" TO EXCL-ENTRY(1).
+           MOVE 1 TO EXCL-COUNT.
+           OPEN INPUT EXCLFILE.
+           IF EXCL-STS = "00"
+               PERFORM UNTIL EXCL-STS NOT = ZERO
+                   READ EXCLFILE NEXT
+                     AT END
+                        CONTINUE
+                     NOT AT END
+                        MOVE EXCL-LINE TO EXCL-REC
+                        IF EXCL-REC NOT = SPACE
+                           AND EXCL-REC(1:1) NOT = "*"
+                           AND EXCL-COUNT < 50
+                           ADD 1 TO EXCL-COUNT
+                           MOVE EXCL-REC TO EXCL-ENTRY(EXCL-COUNT)
+                        END-IF
+               END-PERFORM
+               CLOSE EXCLFILE
+           END-IF.
+      *-------------------------------------*
+      *公開済みHTML一覧の読込（TOCリンク検証用）
+      *-------------------------------------*
+       MAIN-015-LOAD-PUBLISHED.
+           OPEN INPUT PUBFILE.
+           IF PUB-STS = "00"
+               MOVE 'Y' TO SW-PUB-LOADED
+               PERFORM UNTIL PUB-STS NOT = ZERO
+                   READ PUBFILE NEXT
+                     AT END
+                        CONTINUE
+                     NOT AT END
+                        MOVE PUB-LINE TO PUB-REC
+                        IF PUB-REC NOT = SPACE
+                           AND PUB-COUNT < 300
+                           ADD 1 TO PUB-COUNT
+                           MOVE PUB-REC TO PUB-ENTRY(PUB-COUNT)
+                        END-IF
+               END-PERFORM
+               CLOSE PUBFILE
+           END-IF.
+      *-------------------------------------*
+      *TOC.mdの読込（章／節／ファイル名の対応表を作る）
+      *-------------------------------------*
+       MAIN-020-LOAD-TOC.
+           MOVE SPACE TO TOC-CUR-CHAPTER TOC-CUR-SECTION.
+           OPEN INPUT TOCFILE.
+           IF TOC-STS = "00"
+               MOVE 'Y' TO SW-TOC-LOADED
+               PERFORM UNTIL TOC-STS NOT = ZERO
+                   READ TOCFILE NEXT
+                     AT END
+                        CONTINUE
+                     NOT AT END
+                        MOVE TOC-LINE TO TOC-REC
+                        PERFORM MAIN-025-PARSE-TOC-LINE
+               END-PERFORM
+               CLOSE TOCFILE
+           END-IF.
+      *-------------------------------------*
+       MAIN-025-PARSE-TOC-LINE.
+           IF TOC-REC(1:4) = "### "
+               MOVE TOC-REC(5:) TO TOC-CUR-SECTION
+           ELSE
+               IF TOC-REC(1:3) = "## "
+                   MOVE TOC-REC(4:) TO TOC-CUR-CHAPTER
+                   MOVE SPACE TO TOC-CUR-SECTION
+               ELSE
+                   IF TOC-REC(1:3) = "- ["
+                       AND TOC-COUNT < 300
+                       UNSTRING TOC-REC DELIMITED BY "]("
+                                INTO TOC-PART1 TOC-PART2
+                       UNSTRING TOC-PART2 DELIMITED BY ")"
+                                INTO TOC-PART2
+                       ADD 1 TO TOC-COUNT
+                       MOVE TOC-PART2       TO TOC-FILENAME(TOC-COUNT)
+                       MOVE TOC-PART1(4:)   TO TOC-TITLE(TOC-COUNT)
+                       MOVE TOC-CUR-CHAPTER TO TOC-CHAPTER(TOC-COUNT)
+                       MOVE TOC-CUR-SECTION TO TOC-SECTION(TOC-COUNT)
+                   END-IF
+               END-IF
+           END-IF.
+      *-------------------------------------*
+      *コマンドライン引数の解析
+      *1トークン: ページ名のみ（前へ／次へはTOCから自動導出）
+      *2・3トークン: 前へ／次への明示的な上書き
+      *-N: ドライラン（new/を一切更新しない）
+      *-B マニフェストファイル: 一括実行モード
+      *-------------------------------------*
+       MAIN-030-PARSE-ARGS.
+           MOVE SPACE TO WRK-TOKEN(1) WRK-TOKEN(2) WRK-TOKEN(3)
+                         WRK-TOKEN(4) WRK-TOKEN(5).
+           MOVE 0 TO WRK-TOKEN-COUNT.
            UNSTRING WRK-STRING DELIMITED BY SPACE
-                    INTO   MD-CURRENT
-                           MD-PREVIOUS
-                           MD-NEXT.
-      *前へ/次へに該当するファイルがない場合はスペースを代入する
-      *リンクは挿入しないで文字だけの表示とする
-           IF MD-PREVIOUS = "none"
-              MOVE SPACE TO MD-PREVIOUS.
-           IF MD-NEXT = "none"
-              MOVE SPACE TO MD-NEXT.
+                    INTO WRK-TOKEN(1) WRK-TOKEN(2) WRK-TOKEN(3)
+                         WRK-TOKEN(4) WRK-TOKEN(5)
+                    TALLYING IN WRK-TOKEN-COUNT.
+           MOVE SPACE TO MD-CURRENT MD-PREVIOUS-OVR MD-NEXT-OVR.
+           IF WRK-TOKEN(1) = "-B"
+               MOVE 'Y' TO SW-BATCH-MODE
+               MOVE WRK-TOKEN(2) TO MANIFEST-PATH
+               PERFORM VARYING WRK-IDX FROM 3 BY 1
+                         UNTIL WRK-IDX > WRK-TOKEN-COUNT
+                   IF WRK-TOKEN(WRK-IDX) = "-N"
+                       MOVE 'Y' TO SW-DRY-RUN
+                   END-IF
+               END-PERFORM
+           ELSE
+               MOVE WRK-TOKEN(1) TO MD-CURRENT
+               MOVE 0 TO WRK-SLOT
+               PERFORM VARYING WRK-IDX FROM 2 BY 1
+                         UNTIL WRK-IDX > WRK-TOKEN-COUNT
+                   IF WRK-TOKEN(WRK-IDX) = "-N"
+                       MOVE 'Y' TO SW-DRY-RUN
+                   ELSE
+                       ADD 1 TO WRK-SLOT
+                       IF WRK-SLOT = 1
+                           MOVE WRK-TOKEN(WRK-IDX) TO MD-PREVIOUS-OVR
+                       ELSE
+                           MOVE WRK-TOKEN(WRK-IDX) TO MD-NEXT-OVR
+                       END-IF
+                   END-IF
+               END-PERFORM
+               IF MD-PREVIOUS-OVR = "none"
+                   MOVE SPACE TO MD-PREVIOUS-OVR
+               END-IF
+               IF MD-NEXT-OVR = "none"
+                   MOVE SPACE TO MD-NEXT-OVR
+               END-IF
+           END-IF.
+      *-------------------------------------*
+      *マニフェストによる一括実行（途中から再開できる）
+      *-------------------------------------*
+       MAIN-100-RUN-BATCH.
+           PERFORM MAIN-105-LOAD-CHECKPOINT.
+           OPEN INPUT MANIFESTFILE.
+           IF MANI-STS NOT = "00"
+               DISPLAY "AUTOMANUAL: manifest not found - " MANIFEST-PATH
+               MOVE 'Y' TO SW-ABORT
+               GO TO MAIN-100-EXIT
+           END-IF.
+           PERFORM UNTIL MANI-STS NOT = ZERO OR SW-ABORT = 'Y'
+               READ MANIFESTFILE NEXT
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE MANI-LINE TO MANI-REC
+                    IF MANI-REC = SPACE OR MANI-REC(1:1) = "*"
+                       CONTINUE
+                    ELSE
+                       IF SW-SKIPPING = 'Y'
+                          IF MANI-REC = CKPT-REC
+                             MOVE 'N' TO SW-SKIPPING
+                          END-IF
+                       ELSE
+                          MOVE MANI-REC TO MD-CURRENT TOC-FOUND-NAME
+                          MOVE SPACE TO MD-PREVIOUS-OVR MD-NEXT-OVR
+                          PERFORM MAIN-200-PROCESS-PAGE
+                          IF SW-ABORT NOT = 'Y'
+                             MOVE MANI-REC TO CKPT-REC
+                             PERFORM MAIN-110-SAVE-CHECKPOINT
+                          END-IF
+                       END-IF
+                    END-IF
+           END-PERFORM.
+           CLOSE MANIFESTFILE.
+           IF SW-ABORT NOT = 'Y'
+               PERFORM MAIN-115-CLEAR-CHECKPOINT
+           END-IF.
+       MAIN-100-EXIT.
+           CONTINUE.
+      *-------------------------------------*
+      *前回中断箇所の読込（再開用）
+      *-------------------------------------*
+       MAIN-105-LOAD-CHECKPOINT.
+           MOVE SPACE TO CKPT-REC.
+           OPEN INPUT CHECKPOINTFILE.
+           IF CKPT-STS = "00"
+               READ CHECKPOINTFILE NEXT
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE CKPT-LINE TO CKPT-REC
+               END-READ
+               CLOSE CHECKPOINTFILE
+               IF CKPT-REC NOT = SPACE
+                   DISPLAY "AUTOMANUAL: resuming after " CKPT-REC
+                   MOVE 'Y' TO SW-SKIPPING
+               END-IF
+           END-IF.
+      *-------------------------------------*
+      *正常に処理できたページ名をチェックポイントに記録する
+      *-------------------------------------*
+       MAIN-110-SAVE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINTFILE.
+           MOVE CKPT-REC TO CKPT-LINE.
+           WRITE CKPT-LINE.
+           CLOSE CHECKPOINTFILE.
+      *-------------------------------------*
+      *全ページ完了後はチェックポイントを空にする
+      *-------------------------------------*
+       MAIN-115-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINTFILE.
+           MOVE SPACE TO CKPT-LINE.
+           WRITE CKPT-LINE.
+           CLOSE CHECKPOINTFILE.
+      *-------------------------------------*
+      *1ページ分の変換処理
+      *-------------------------------------*
+       MAIN-200-PROCESS-PAGE.
+           MOVE 'Y' TO SW-PAGE-OK.
+           MOVE 'N' TO SW-TITLE-FOUND SW-TOC-UNVERIFIED.
+           MOVE SPACE TO WS-PAGE-TITLE.
+           MOVE SPACE TO WS-PAGE-STATUS.
+           MOVE 0 TO SEEALSO-COUNT WS-LINES-WRITTEN WS-PREVIEW-LINES.
+           PERFORM MAIN-205-BUILD-PATHS.
+           PERFORM MAIN-210-CHECK-EXCLUDED.
+           PERFORM MAIN-215-DERIVE-TOC-LINKS.
+           PERFORM MAIN-220-OPEN-OLDFILE.
+           IF SW-PAGE-OK = 'Y'
+               PERFORM MAIN-225-CHECK-ALREADY-NAV
+           END-IF.
+           IF SW-PAGE-OK = 'Y' AND SW-DRY-RUN = 'N'
+               PERFORM MAIN-230-BACKUP-PREVIOUS-NEW
+           END-IF.
+           IF SW-PAGE-OK = 'Y'
+               PERFORM MAIN-235-OPEN-OUTPUT-TARGET
+           END-IF.
+           IF SW-PAGE-OK = 'Y'
+               PERFORM MAIN-240-LOAD-SEEALSO
+               PERFORM MAIN-245-CHECK-TOC-PUBLISHED
+                       THRU MAIN-245-EXIT
+               PERFORM MAIN-250-WRITE-NAV-TOP THRU MAIN-250-EXIT
+               PERFORM MAIN-260-COPY-BODY
+               PERFORM MAIN-270-WRITE-NAV-BOTTOM
+                       THRU MAIN-270-EXIT
+               PERFORM MAIN-280-CLOSE-PAGE-FILES
+               IF SW-PAGE-OK = 'Y'
+                   PERFORM MAIN-290-LOG-PAGE-SUMMARY
+                   ADD 1 TO WS-PAGES-OK
+               ELSE
+                   PERFORM MAIN-291-LOG-PAGE-SKIP-FAIL
+               END-IF
+           ELSE
+               PERFORM MAIN-291-LOG-PAGE-SKIP-FAIL
+           END-IF.
+      *-------------------------------------*
       *変換前後のファイルをフォルダ分けするためディレクトリを追加する
+      *-------------------------------------*
+       MAIN-205-BUILD-PATHS.
            MOVE SPACE TO OLD-FILE-PATH.
            STRING   "old/"      DELIMITED BY SIZE
                     MD-CURRENT  DELIMITED BY SPACE
@@ -68,110 +563,597 @@
            STRING   "new/"      DELIMITED BY SIZE
                     MD-CURRENT  DELIMITED BY SPACE
                     INTO   NEW-FILE-PATH.
-
-           IF OLD-FILE-PATH = SPACE GO TO MAIN-900.
-
-           OPEN  INPUT  OLDFILE
-                 OUTPUT NEWFILE.
-           IF MD-CURRENT NOT = "TOC.md"
-      *1行目
-      *<!--navi start1-->を挿入する
-           WRITE NEW-REC FROM "<!--navi start1-->"
-      *2行目
-      *前へ/次へを挿入する※文字化け防止のため16進数で挿入
-      *前後ファイルのリンクも挿入する
-           MOVE SPACE TO NEW-REC
+           MOVE SPACE TO BACKUP-FILE-PATH.
+           STRING   NEW-FILE-PATH DELIMITED BY SPACE
+                    ".bak"        DELIMITED BY SIZE
+                    INTO   BACKUP-FILE-PATH.
+           MOVE SPACE TO PREVIEW-FILE-PATH.
+           STRING   NEW-FILE-PATH  DELIMITED BY SPACE
+                    ".preview"     DELIMITED BY SIZE
+                    INTO   PREVIEW-FILE-PATH.
+           MOVE SPACE TO SEEALSO-PATH.
+           STRING   OLD-FILE-PATH DELIMITED BY SPACE
+                    ".seealso"    DELIMITED BY SIZE
+                    INTO   SEEALSO-PATH.
+           IF OLD-FILE-PATH = SPACE
+               MOVE 'N' TO SW-PAGE-OK
+               MOVE "BAD PAGE NAME" TO WS-PAGE-STATUS
+           END-IF.
+      *-------------------------------------*
+      *除外リストに載っているページはナビを付けない
+      *-------------------------------------*
+       MAIN-210-CHECK-EXCLUDED.
+           MOVE 'N' TO SW-EXCLUDED.
+           PERFORM VARYING EXCL-IDX FROM 1 BY 1
+                     UNTIL EXCL-IDX > EXCL-COUNT
+               IF EXCL-ENTRY(EXCL-IDX) = MD-CURRENT
+                   MOVE 'Y' TO SW-EXCLUDED
+               END-IF
+           END-PERFORM.
+      *-------------------------------------*
+      *TOC.md上の位置から前へ／次へを自動導出する
+      *明示的な上書き指定があればそれを優先する
+      *-------------------------------------*
+       MAIN-215-DERIVE-TOC-LINKS.
+           MOVE SPACE TO MD-PREVIOUS MD-NEXT.
+           MOVE 0 TO TOC-MATCH-IDX.
+           IF SW-TOC-LOADED = 'Y'
+               PERFORM VARYING TOC-IDX FROM 1 BY 1
+                         UNTIL TOC-IDX > TOC-COUNT
+                   IF TOC-FILENAME(TOC-IDX) = MD-CURRENT
+                       MOVE TOC-IDX TO TOC-MATCH-IDX
+                   END-IF
+               END-PERFORM
+               IF TOC-MATCH-IDX > 1
+                   MOVE TOC-FILENAME(TOC-MATCH-IDX - 1) TO MD-PREVIOUS
+               END-IF
+               IF TOC-MATCH-IDX > 0 AND TOC-MATCH-IDX < TOC-COUNT
+                   MOVE TOC-FILENAME(TOC-MATCH-IDX + 1) TO MD-NEXT
+               END-IF
+           END-IF.
+           IF MD-PREVIOUS-OVR NOT = SPACE
+               MOVE MD-PREVIOUS-OVR TO MD-PREVIOUS
+           END-IF.
+           IF MD-NEXT-OVR NOT = SPACE
+               MOVE MD-NEXT-OVR TO MD-NEXT
+           END-IF.
+      *-------------------------------------*
+      *OLDFILEが存在するか確認してからオープンする
+      *-------------------------------------*
+       MAIN-220-OPEN-OLDFILE.
+           OPEN INPUT OLDFILE.
+           IF OLD-STS NOT = "00"
+               DISPLAY "AUTOMANUAL: OLDFILE not found - " OLD-FILE-PATH
+               MOVE 'N' TO SW-PAGE-OK
+               MOVE 'Y' TO SW-ABORT
+               MOVE "OLDFILE NOT FOUND" TO WS-PAGE-STATUS
+               ADD 1 TO WS-PAGES-FAIL
+           END-IF.
+      *-------------------------------------*
+      *すでにナビゲーションが付与済みのページは二重処理しない
+      *-------------------------------------*
+       MAIN-225-CHECK-ALREADY-NAV.
+           READ OLDFILE NEXT
+             AT END
+                MOVE SPACE TO OLD-REC
+             NOT AT END
+                CONTINUE
+           END-READ.
+           IF OLD-REC = NAVI-START-1
+               DISPLAY "AUTOMANUAL: " MD-CURRENT
+                       " is already navigated - skipped"
+               CLOSE OLDFILE
+               MOVE 'N' TO SW-PAGE-OK
+               MOVE "ALREADY NAVIGATED" TO WS-PAGE-STATUS
+               ADD 1 TO WS-PAGES-FAIL
+               ADD 1 TO WS-WARNINGS
+           ELSE
+               PERFORM MAIN-260-CHECK-TITLE-LINE
+           END-IF.
+      *-------------------------------------*
+      *既存のnew/配下のファイルをリネームせず、そのまま.bakへ退避する
+      *-------------------------------------*
+       MAIN-230-BACKUP-PREVIOUS-NEW.
+           OPEN INPUT NEWFILE.
+           IF NEW-STS = "00"
+               OPEN OUTPUT BACKUPFILE
+               PERFORM UNTIL NEW-STS NOT = ZERO
+                   READ NEWFILE NEXT
+                     AT END
+                        CONTINUE
+                     NOT AT END
+                        WRITE BACKUP-REC FROM NEW-REC
+               END-PERFORM
+               CLOSE BACKUPFILE
+               CLOSE NEWFILE
+           END-IF.
+      *-------------------------------------*
+      *ドライラン時はnew/を書き換えずプレビューファイルへ出力する
+      *-------------------------------------*
+       MAIN-235-OPEN-OUTPUT-TARGET.
+           IF SW-DRY-RUN = 'Y'
+               OPEN OUTPUT PREVIEWFILE
+               MOVE 0 TO WS-PREVIEW-LINES
+           ELSE
+               OPEN OUTPUT NEWFILE
+               IF NEW-STS NOT = "00"
+                   DISPLAY "AUTOMANUAL: cannot open NEWFILE - "
+                           NEW-FILE-PATH
+                   CLOSE OLDFILE
+                   MOVE 'N' TO SW-PAGE-OK
+                   MOVE 'Y' TO SW-ABORT
+                   MOVE "NEWFILE OPEN FAILED" TO WS-PAGE-STATUS
+                   ADD 1 TO WS-PAGES-FAIL
+               END-IF
+           END-IF.
+      *-------------------------------------*
+      *関連ページ（See also）の読込
+      *-------------------------------------*
+       MAIN-240-LOAD-SEEALSO.
+           MOVE 0 TO SEEALSO-COUNT.
+           OPEN INPUT SEEALSOFILE.
+           IF SEE-STS = "00"
+               PERFORM UNTIL SEE-STS NOT = ZERO
+                   READ SEEALSOFILE NEXT
+                     AT END
+                        CONTINUE
+                     NOT AT END
+                        MOVE SEEALSO-LINE TO WS-SEEALSO-REC
+                        IF WS-SEEALSO-REC NOT = SPACE
+                           AND SEEALSO-COUNT < 20
+                           ADD 1 TO SEEALSO-COUNT
+                           MOVE WS-SEEALSO-REC
+                                TO SEEALSO-ENTRY(SEEALSO-COUNT)
+                        END-IF
+               END-PERFORM
+               CLOSE SEEALSOFILE
+           END-IF.
+      *-------------------------------------*
+      *目次ページ(TOC-BASE-URLが指す先)がまだ公開されていなければ
+      *警告する（TOC-BASE-URLを差し替えても追従する）
+      *-------------------------------------*
+       MAIN-245-CHECK-TOC-PUBLISHED.
+           MOVE 'N' TO SW-TOC-UNVERIFIED.
+           IF SW-EXCLUDED = 'Y'
+               GO TO MAIN-245-EXIT
+           END-IF.
+           IF SW-PUB-LOADED = 'Y'
+               MOVE 'Y' TO SW-TOC-UNVERIFIED
+               PERFORM VARYING PUB-IDX FROM 1 BY 1
+                         UNTIL PUB-IDX > PUB-COUNT
+                   IF PUB-ENTRY(PUB-IDX) = TOC-LINK-NAME
+                       MOVE 'N' TO SW-TOC-UNVERIFIED
+                   END-IF
+               END-PERFORM
+               IF SW-TOC-UNVERIFIED = 'Y'
+                   DISPLAY "AUTOMANUAL: WARNING " TOC-LINK-NAME
+                           " not yet published - link may be dead ("
+                           MD-CURRENT ")"
+                   ADD 1 TO WS-WARNINGS
+               END-IF
+           END-IF.
+       MAIN-245-EXIT.
+           CONTINUE.
+      *-------------------------------------*
+      *ナビゲーション上部（<!--navi start1-->～end1）を書き出す
+      *-------------------------------------*
+       MAIN-250-WRITE-NAV-TOP.
+           IF SW-EXCLUDED = 'Y'
+               GO TO MAIN-250-EXIT
+           END-IF.
+           MOVE NAVI-START-1 TO WS-OUT-LINE.
+           MOVE "NAV " TO WS-EMIT-KIND.
+           PERFORM MAIN-400-EMIT-LINE.
+           IF TOC-MATCH-IDX > 0
+               PERFORM MAIN-251-WRITE-BREADCRUMB
+           END-IF.
+           PERFORM MAIN-252-WRITE-PREV-NEXT.
+           IF SEEALSO-COUNT > 0
+               PERFORM MAIN-253-WRITE-SEEALSO
+           END-IF.
+           MOVE NAVI-END-1 TO WS-OUT-LINE.
+           PERFORM MAIN-400-EMIT-LINE.
+       MAIN-250-EXIT.
+           CONTINUE.
+      *-------------------------------------*
+      *章／節のブレッドクラムを書き出す（TOC.mdの位置から導出）
+      *-------------------------------------*
+       MAIN-251-WRITE-BREADCRUMB.
+           MOVE TOC-CHAPTER(TOC-MATCH-IDX) TO WS-TRIM-IN.
+           PERFORM MAIN-410-CALC-TRIM-LEN.
+           MOVE WS-TRIM-LEN TO WS-CHAP-LEN.
+           MOVE TOC-SECTION(TOC-MATCH-IDX) TO WS-TRIM-IN.
+           PERFORM MAIN-410-CALC-TRIM-LEN.
+           MOVE WS-TRIM-LEN TO WS-SECT-LEN.
+           MOVE TOC-TITLE(TOC-MATCH-IDX) TO WS-TRIM-IN.
+           PERFORM MAIN-410-CALC-TRIM-LEN.
+           MOVE WS-TRIM-LEN TO WS-TITL-LEN.
+           MOVE SPACE TO WS-OUT-LINE.
+           IF TOC-SECTION(TOC-MATCH-IDX) NOT = SPACE
+               STRING TOC-CHAPTER(TOC-MATCH-IDX)(1:WS-CHAP-LEN)
+                                              DELIMITED BY SIZE
+                      " > "                   DELIMITED BY SIZE
+                      TOC-SECTION(TOC-MATCH-IDX)(1:WS-SECT-LEN)
+                                              DELIMITED BY SIZE
+                      " > "                   DELIMITED BY SIZE
+                      TOC-TITLE(TOC-MATCH-IDX)(1:WS-TITL-LEN)
+                                              DELIMITED BY SIZE
+                      INTO WS-OUT-LINE
+           ELSE
+               STRING TOC-CHAPTER(TOC-MATCH-IDX)(1:WS-CHAP-LEN)
+                                              DELIMITED BY SIZE
+                      " > "                   DELIMITED BY SIZE
+                      TOC-TITLE(TOC-MATCH-IDX)(1:WS-TITL-LEN)
+                                              DELIMITED BY SIZE
+                      INTO WS-OUT-LINE
+           END-IF.
+           MOVE "NAV " TO WS-EMIT-KIND.
+           PERFORM MAIN-400-EMIT-LINE.
+      *-------------------------------------*
+      *前へ／次へを挿入する※文字化け防止のため日本語は16進数で挿入
+      *前後ファイルのリンクも挿入する。英語版はLANG=ENで切り替える
+      *-------------------------------------*
+       MAIN-252-WRITE-PREV-NEXT.
+           MOVE SPACE TO WS-OUT-LINE.
       *引数が三つともある場合
            IF MD-PREVIOUS NOT = SPACE AND MD-NEXT NOT = SPACE
-              STRING  "["             DELIMITED BY SIZE
-                      X"E5898DE381B8" DELIMITED BY SIZE
-                      "]("            DELIMITED BY SIZE
-                      MD-PREVIOUS     DELIMITED BY SPACE
-                      ")/["           DELIMITED BY SIZE
-                      X"E79BAEE6ACA1" DELIMITED BY SIZE
-                      "]("            DELIMITED BY SIZE
-                      "https://opensourcecobol."
-                                      DELIMITED BY SPACE
-                      "github.io/markdown/TOC.html" 
-                                      DELIMITED BY SPACE
-                      ")/["           DELIMITED BY SIZE
-                      X"E6ACA1E381B8" DELIMITED BY SIZE
-                      "]("            DELIMITED BY SIZE
-                      MD-NEXT         DELIMITED BY SPACE
-                      ")"             DELIMITED BY SIZE
-                      INTO NEW-REC
-              WRITE NEW-REC
+              IF NAV-LANG = "EN"
+                 STRING  "[Previous]("    DELIMITED BY SIZE
+                         MD-PREVIOUS      DELIMITED BY SPACE
+                         ")/[TOC]("       DELIMITED BY SIZE
+                         TOC-BASE-URL     DELIMITED BY SPACE
+                         ")/[Next]("      DELIMITED BY SIZE
+                         MD-NEXT          DELIMITED BY SPACE
+                         ")"              DELIMITED BY SIZE
+                         INTO WS-OUT-LINE
+              ELSE
+                 STRING  "["             DELIMITED BY SIZE
+                         X"E5898DE381B8" DELIMITED BY SIZE
+                         "]("            DELIMITED BY SIZE
+                         MD-PREVIOUS     DELIMITED BY SPACE
+                         ")/["           DELIMITED BY SIZE
+                         X"E79BAEE6ACA1" DELIMITED BY SIZE
+                         "]("            DELIMITED BY SIZE
+                         TOC-BASE-URL    DELIMITED BY SPACE
+                         ")/["           DELIMITED BY SIZE
+                         X"E6ACA1E381B8" DELIMITED BY SIZE
+                         "]("            DELIMITED BY SIZE
+                         MD-NEXT         DELIMITED BY SPACE
+                         ")"             DELIMITED BY SIZE
+                         INTO WS-OUT-LINE
+              END-IF
+           END-IF.
       *「前へ」がnoneの場合
-           IF MD-PREVIOUS = SPACE
-              STRING  X"E5898DE381B8" DELIMITED BY SIZE
-                      "/["            DELIMITED BY SIZE
-                      X"E79BAEE6ACA1" DELIMITED BY SIZE
-                      "]("            DELIMITED BY SIZE
-                      "https://opensourcecobol."
-                                      DELIMITED BY SPACE
-                      "github.io/markdown/TOC.html" 
-                                      DELIMITED BY SPACE
-                      ")/["           DELIMITED BY SIZE
-                      X"E6ACA1E381B8" DELIMITED BY SIZE
-                      "]("            DELIMITED BY SIZE
-                      MD-NEXT         DELIMITED BY SPACE
-                      ")"             DELIMITED BY SIZE
-                      INTO NEW-REC
-              WRITE NEW-REC
+           IF MD-PREVIOUS = SPACE AND MD-NEXT NOT = SPACE
+              IF NAV-LANG = "EN"
+                 STRING  "Previous/[TOC](" DELIMITED BY SIZE
+                         TOC-BASE-URL      DELIMITED BY SPACE
+                         ")/[Next]("       DELIMITED BY SIZE
+                         MD-NEXT           DELIMITED BY SPACE
+                         ")"               DELIMITED BY SIZE
+                         INTO WS-OUT-LINE
+              ELSE
+                 STRING  X"E5898DE381B8" DELIMITED BY SIZE
+                         "/["            DELIMITED BY SIZE
+                         X"E79BAEE6ACA1" DELIMITED BY SIZE
+                         "]("            DELIMITED BY SIZE
+                         TOC-BASE-URL    DELIMITED BY SPACE
+                         ")/["           DELIMITED BY SIZE
+                         X"E6ACA1E381B8" DELIMITED BY SIZE
+                         "]("            DELIMITED BY SIZE
+                         MD-NEXT         DELIMITED BY SPACE
+                         ")"             DELIMITED BY SIZE
+                         INTO WS-OUT-LINE
+              END-IF
+           END-IF.
       *「次へ」がnoneの場合
-           IF MD-NEXT = SPACE
-              STRING  "["             DELIMITED BY SIZE
-                      X"E5898DE381B8" DELIMITED BY SIZE
-                      "]("            DELIMITED BY SIZE
-                      MD-PREVIOUS     DELIMITED BY SPACE
-                      ")/["           DELIMITED BY SIZE
-                      X"E79BAEE6ACA1" DELIMITED BY SIZE
-                      "]("            DELIMITED BY SIZE
-                      "https://opensourcecobol."
-                                      DELIMITED BY SPACE
-                      "github.io/markdown/TOC.html" 
-                                      DELIMITED BY SPACE
-                      ")/"            DELIMITED BY SIZE
-                      X"E6ACA1E381B8" DELIMITED BY SIZE
-                      INTO NEW-REC
-              WRITE NEW-REC
-      *3行目
-      *<!--navi end1-->を挿入する
-           WRITE NEW-REC FROM "<!--navi end1-->"
-           END-IF.
-      *OLDFILEの内容をNEWFILEに書き込み
-           PERFORM UNTIL (OLD-STS NOT = ZERO)
+           IF MD-NEXT = SPACE AND MD-PREVIOUS NOT = SPACE
+              IF NAV-LANG = "EN"
+                 STRING  "[Previous]("   DELIMITED BY SIZE
+                         MD-PREVIOUS     DELIMITED BY SPACE
+                         ")/[TOC]("      DELIMITED BY SIZE
+                         TOC-BASE-URL    DELIMITED BY SPACE
+                         ")/Next"        DELIMITED BY SIZE
+                         INTO WS-OUT-LINE
+              ELSE
+                 STRING  "["             DELIMITED BY SIZE
+                         X"E5898DE381B8" DELIMITED BY SIZE
+                         "]("            DELIMITED BY SIZE
+                         MD-PREVIOUS     DELIMITED BY SPACE
+                         ")/["           DELIMITED BY SIZE
+                         X"E79BAEE6ACA1" DELIMITED BY SIZE
+                         "]("            DELIMITED BY SIZE
+                         TOC-BASE-URL    DELIMITED BY SPACE
+                         ")/"            DELIMITED BY SIZE
+                         X"E6ACA1E381B8" DELIMITED BY SIZE
+                         INTO WS-OUT-LINE
+              END-IF
+           END-IF.
+           IF MD-PREVIOUS = SPACE AND MD-NEXT = SPACE
+              IF NAV-LANG = "EN"
+                 STRING  "TOC("          DELIMITED BY SIZE
+                         TOC-BASE-URL    DELIMITED BY SPACE
+                         ")"             DELIMITED BY SIZE
+                         INTO WS-OUT-LINE
+              ELSE
+                 STRING  "["             DELIMITED BY SIZE
+                         X"E79BAEE6ACA1" DELIMITED BY SIZE
+                         "]("            DELIMITED BY SIZE
+                         TOC-BASE-URL    DELIMITED BY SPACE
+                         ")"             DELIMITED BY SIZE
+                         INTO WS-OUT-LINE
+              END-IF
+           END-IF.
+           MOVE "NAV " TO WS-EMIT-KIND.
+           PERFORM MAIN-400-EMIT-LINE.
+           ADD 1 TO WS-LINKS-INSERTED.
+      *-------------------------------------*
+      *See alsoブロックを書き出す
+      *-------------------------------------*
+       MAIN-253-WRITE-SEEALSO.
+           MOVE SPACE TO WS-SEEALSO-LINE.
+           MOVE 'N' TO SW-SEEALSO-OVERFLOW.
+           MOVE 1 TO WS-PTR.
+           STRING "See also: " DELIMITED BY SIZE
+                  INTO WS-SEEALSO-LINE WITH POINTER WS-PTR.
+           PERFORM VARYING SEE-IDX FROM 1 BY 1
+                     UNTIL SEE-IDX > SEEALSO-COUNT
+                        OR SW-SEEALSO-OVERFLOW = 'Y'
+               STRING "["                       DELIMITED BY SIZE
+                      SEEALSO-ENTRY(SEE-IDX)     DELIMITED BY SPACE
+                      "]("                       DELIMITED BY SIZE
+                      SEEALSO-ENTRY(SEE-IDX)     DELIMITED BY SPACE
+                      ")"                        DELIMITED BY SIZE
+                      INTO WS-SEEALSO-LINE WITH POINTER WS-PTR
+                      ON OVERFLOW
+                         MOVE 'Y' TO SW-SEEALSO-OVERFLOW
+               END-STRING
+               IF SW-SEEALSO-OVERFLOW = 'N' AND SEE-IDX < SEEALSO-COUNT
+                   STRING ", " DELIMITED BY SIZE
+                          INTO WS-SEEALSO-LINE WITH POINTER WS-PTR
+                          ON OVERFLOW
+                             MOVE 'Y' TO SW-SEEALSO-OVERFLOW
+                   END-STRING
+               END-IF
+           END-PERFORM.
+           IF SW-SEEALSO-OVERFLOW = 'Y'
+               DISPLAY "AUTOMANUAL: WARNING See-also list truncated - "
+                       "too many/too long entries (" MD-CURRENT ")"
+               ADD 1 TO WS-WARNINGS
+           END-IF.
+           MOVE WS-SEEALSO-LINE TO WS-OUT-LINE.
+           MOVE "NAV " TO WS-EMIT-KIND.
+           PERFORM MAIN-400-EMIT-LINE.
+      *-------------------------------------*
+      *OLDFILEの内容をNEWFILEへそのまま書き込む
+      *1行目に見出し（# ～）があればページタイトルとして覚えておく
+      *-------------------------------------*
+       MAIN-260-COPY-BODY.
+           IF OLD-STS = ZERO
+               IF SW-TITLE-FOUND = 'N'
+                   PERFORM MAIN-260-CHECK-TITLE-LINE
+               END-IF
+               MOVE OLD-REC TO WS-OUT-LINE
+               MOVE "BODY" TO WS-EMIT-KIND
+               PERFORM MAIN-400-EMIT-LINE
+           END-IF.
+           PERFORM UNTIL OLD-STS NOT = ZERO
                MOVE SPACE TO OLD-REC
                READ OLDFILE NEXT
                  AT END
                     CONTINUE
                  NOT AT END
-                    MOVE OLD-REC TO NEW-REC
-                    WRITE NEW-REC
-               END-READ
+                    PERFORM MAIN-260-CHECK-TITLE-LINE
+                    MOVE OLD-REC TO WS-OUT-LINE
+                    MOVE "BODY" TO WS-EMIT-KIND
+                    PERFORM MAIN-400-EMIT-LINE
            END-PERFORM.
-      *最後から3行目
-      *<!--navi start2-->を挿入する
-           WRITE NEW-REC FROM "<!--navi start2-->".
-
-      *最後から2行目「ページトップへ」を挿入する
-           MOVE SPACE TO NEW-REC
-           WRITE NEW-REC
-           MOVE SPACE TO NEW-REC
-           STRING  "["             DELIMITED BY SIZE
-                   X"E3839AE383BCE382B8E38388E38383E38397E381B8" 
-                                   DELIMITED BY SIZE
-                   "]("            DELIMITED BY SIZE
-                   MD-CURRENT      DELIMITED BY SPACE
-                   ")"             DELIMITED BY SIZE
-                   INTO NEW-REC
-              WRITE NEW-REC.
-      *最終行
-      *<!--navi end2-->を挿入する
-           WRITE NEW-REC FROM "<!--navi end2-->".
-           
-      *    WRITE NEW-REC.
-           CLOSE NEWFILE.
+      *-------------------------------------*
+      *本文1行目の見出し("# "で始まる行)をページタイトルとして覚える
+      *-------------------------------------*
+       MAIN-260-CHECK-TITLE-LINE.
+           IF SW-TITLE-FOUND = 'N' AND OLD-REC(1:2) = "# "
+               MOVE OLD-REC(3:) TO WS-PAGE-TITLE
+               MOVE 'Y' TO SW-TITLE-FOUND
+           END-IF.
+      *-------------------------------------*
+      *ナビゲーション下部（<!--navi start2-->～end2）を書き出す
+      *「ページトップへ」はページタイトル入りの文言にする
+      *-------------------------------------*
+       MAIN-270-WRITE-NAV-BOTTOM.
+           IF SW-EXCLUDED = 'Y'
+               GO TO MAIN-270-EXIT
+           END-IF.
+           MOVE NAVI-START-2 TO WS-OUT-LINE.
+           MOVE "NAV " TO WS-EMIT-KIND.
+           PERFORM MAIN-400-EMIT-LINE.
+           MOVE SPACE TO WS-OUT-LINE.
+           PERFORM MAIN-400-EMIT-LINE.
+           PERFORM MAIN-271-WRITE-BACK-TO-TOP.
+           MOVE NAVI-END-2 TO WS-OUT-LINE.
+           PERFORM MAIN-400-EMIT-LINE.
+       MAIN-270-EXIT.
+           CONTINUE.
+      *-------------------------------------*
+       MAIN-271-WRITE-BACK-TO-TOP.
+           MOVE SPACE TO WS-OUT-LINE.
+           IF WS-PAGE-TITLE = SPACE
+               IF NAV-LANG = "EN"
+                   STRING  "["             DELIMITED BY SIZE
+                           "Back to top"   DELIMITED BY SIZE
+                           "]("            DELIMITED BY SIZE
+                           MD-CURRENT      DELIMITED BY SPACE
+                           ")"             DELIMITED BY SIZE
+                           INTO WS-OUT-LINE
+               ELSE
+                   STRING  "["             DELIMITED BY SIZE
+                           X"E3839AE383BCE382B8E38388E38383E38397E381B8"
+                                           DELIMITED BY SIZE
+                           "]("            DELIMITED BY SIZE
+                           MD-CURRENT      DELIMITED BY SPACE
+                           ")"             DELIMITED BY SIZE
+                           INTO WS-OUT-LINE
+               END-IF
+           ELSE
+               MOVE WS-PAGE-TITLE TO WS-TRIM-IN
+               PERFORM MAIN-410-CALC-TRIM-LEN
+               MOVE WS-TRIM-LEN TO WS-PAGE-TITLE-LEN
+               IF NAV-LANG = "EN"
+                   STRING  "["               DELIMITED BY SIZE
+                           "Back to top of " DELIMITED BY SIZE
+                           WS-PAGE-TITLE(1:WS-PAGE-TITLE-LEN)
+                                             DELIMITED BY SIZE
+                           "]("              DELIMITED BY SIZE
+                           MD-CURRENT        DELIMITED BY SPACE
+                           ")"               DELIMITED BY SIZE
+                           INTO WS-OUT-LINE
+               ELSE
+                   STRING  "["             DELIMITED BY SIZE
+                           WS-PAGE-TITLE(1:WS-PAGE-TITLE-LEN)
+                                           DELIMITED BY SIZE
+                           X"E381AE"
+                                           DELIMITED BY SIZE
+                           X"E3839AE383BCE382B8E38388E38383E38397E381B8"
+                                           DELIMITED BY SIZE
+                           "]("            DELIMITED BY SIZE
+                           MD-CURRENT      DELIMITED BY SPACE
+                           ")"             DELIMITED BY SIZE
+                           INTO WS-OUT-LINE
+               END-IF
+           END-IF.
+           MOVE "NAV " TO WS-EMIT-KIND.
+           PERFORM MAIN-400-EMIT-LINE.
+      *-------------------------------------*
+       MAIN-280-CLOSE-PAGE-FILES.
            CLOSE OLDFILE.
+           IF SW-DRY-RUN = 'Y'
+               CLOSE PREVIEWFILE
+           ELSE
+               CLOSE NEWFILE
+           END-IF.
+      *-------------------------------------*
+      *このページの処理結果をサマリファイルへ追記する
+      *-------------------------------------*
+       MAIN-290-LOG-PAGE-SUMMARY.
+           MOVE SPACE TO WS-SUM-TEXT.
+           IF SW-DRY-RUN = 'Y'
+               STRING MD-CURRENT      DELIMITED BY SPACE
+                      " : DRY-RUN lines="
+                                      DELIMITED BY SIZE
+                      WS-LINES-WRITTEN
+                                      DELIMITED BY SIZE
+                      " preview-lines="
+                                      DELIMITED BY SIZE
+                      WS-PREVIEW-LINES
+                                      DELIMITED BY SIZE
+                      INTO WS-SUM-TEXT
+           ELSE
+               STRING MD-CURRENT      DELIMITED BY SPACE
+                      " : processed, lines-written="
+                                      DELIMITED BY SIZE
+                      WS-LINES-WRITTEN
+                                      DELIMITED BY SIZE
+                      INTO WS-SUM-TEXT
+           END-IF.
+           MOVE WS-SUM-TEXT TO SUM-LINE.
+           WRITE SUM-LINE.
+           IF SW-TOC-UNVERIFIED = 'Y'
+               MOVE "  WARNING: TOC.html link not yet published"
+                    TO SUM-LINE
+               WRITE SUM-LINE
+           END-IF.
+      *-------------------------------------*
+      *事前チェックで弾かれた／スキップされたページもサマリへ記録する
+      *（コンソールのDISPLAYだけでは一括実行結果を後から追えないため）
+      *-------------------------------------*
+       MAIN-291-LOG-PAGE-SKIP-FAIL.
+           MOVE SPACE TO WS-SUM-TEXT WS-TRIM-IN.
+           MOVE WS-PAGE-STATUS TO WS-TRIM-IN.
+           PERFORM MAIN-410-CALC-TRIM-LEN.
+           STRING MD-CURRENT      DELIMITED BY SPACE
+                  " : "           DELIMITED BY SIZE
+                  WS-PAGE-STATUS(1:WS-TRIM-LEN)
+                                  DELIMITED BY SIZE
+                  INTO WS-SUM-TEXT.
+           MOVE WS-SUM-TEXT TO SUM-LINE.
+           WRITE SUM-LINE.
+      *-------------------------------------*
+      *出力行を振り分けて書き込む（ドライラン時はプレビューへ）
+      *-------------------------------------*
+       MAIN-400-EMIT-LINE.
+           IF SW-DRY-RUN = 'Y'
+               IF WS-EMIT-KIND = "NAV "
+                   WRITE PREVIEW-REC FROM WS-OUT-LINE
+                   IF PREV-STS NOT = "00"
+                       IF SW-PAGE-OK = 'Y'
+                           DISPLAY "AUTOMANUAL: write failed - "
+                                   PREVIEW-FILE-PATH
+                           MOVE 'N' TO SW-PAGE-OK
+                           MOVE 'Y' TO SW-ABORT
+                           MOVE "PREVIEW WRITE FAILED" TO WS-PAGE-STATUS
+                           ADD 1 TO WS-PAGES-FAIL
+                       END-IF
+                   ELSE
+                       ADD 1 TO WS-PREVIEW-LINES
+                   END-IF
+               END-IF
+           ELSE
+               WRITE NEW-REC FROM WS-OUT-LINE
+               IF NEW-STS NOT = "00"
+                   IF SW-PAGE-OK = 'Y'
+                       DISPLAY "AUTOMANUAL: write failed - "
+                               NEW-FILE-PATH
+                       MOVE 'N' TO SW-PAGE-OK
+                       MOVE 'Y' TO SW-ABORT
+                       MOVE "NEWFILE WRITE FAILED" TO WS-PAGE-STATUS
+                       ADD 1 TO WS-PAGES-FAIL
+                   END-IF
+               ELSE
+                   ADD 1 TO WS-LINES-WRITTEN
+               END-IF
+           END-IF.
+      *-------------------------------------*
+      *末尾の空白を除いた文字列長を求める（1文字以上は必ず残す）
+      *-------------------------------------*
+       MAIN-410-CALC-TRIM-LEN.
+           MOVE 250 TO WS-TRIM-LEN.
+           PERFORM UNTIL WS-TRIM-LEN = 1
+                         OR WS-TRIM-IN(WS-TRIM-LEN:1) NOT = SPACE
+               SUBTRACT 1 FROM WS-TRIM-LEN
+           END-PERFORM.
+      *-------------------------------------*
+      *実行結果サマリの末尾（件数集計）を書き出す
+      *-------------------------------------*
+       MAIN-800-WRITE-FOOTER.
+           MOVE SPACE TO WS-SUM-TEXT.
+           STRING "pages-ok="      DELIMITED BY SIZE
+                  WS-PAGES-OK      DELIMITED BY SIZE
+                  " pages-failed=" DELIMITED BY SIZE
+                  WS-PAGES-FAIL    DELIMITED BY SIZE
+                  " warnings="     DELIMITED BY SIZE
+                  WS-WARNINGS      DELIMITED BY SIZE
+                  " links-inserted="
+                                   DELIMITED BY SIZE
+                  WS-LINKS-INSERTED
+                                   DELIMITED BY SIZE
+                  INTO WS-SUM-TEXT.
+           MOVE WS-SUM-TEXT TO SUM-LINE.
+           WRITE SUM-LINE.
+           CLOSE SUMMARYFILE.
+      *-------------------------------------*
+      *I/O失敗時は呼び出し元シェルが検知できるようRETURN-CODEを
+      *意味のある値にする（0:正常 4:警告あり 8:処理中断）
+      *-------------------------------------*
+       MAIN-890-SET-RETURN-CODE.
+           IF SW-ABORT = 'Y'
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               IF WS-PAGES-FAIL > 0 OR WS-WARNINGS > 0
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF.
        MAIN-900.
+           PERFORM MAIN-890-SET-RETURN-CODE.
            STOP RUN.
